@@ -0,0 +1,27 @@
+      ******************************************************************
+      * Layout do registro de auditoria (FD AUDITORIA / 01
+      * REG-AUDITORIA). Um registro por WRITE/REWRITE/DELETE em
+      * CLIENTES, com a imagem do registro antes e depois da operacao.
+      ******************************************************************
+       01  REG-AUDITORIA.
+           03 AUD-DATA-HORA.
+               05 AUD-DATA               PIC 9(8).
+               05 AUD-HORA               PIC 9(8).
+           03 AUD-OPERACAO               PIC X(9).
+           03 AUD-CLI-ID                 PIC 9(8).
+           03 AUD-ANTES.
+               05 AUD-A-SALDO            PIC S9(8)V9(3)
+                                          SIGN IS LEADING SEPARATE.
+               05 AUD-A-NOME             PIC X(60).
+               05 AUD-A-DIRECAO          PIC X(80).
+               05 AUD-A-CEP              PIC X(10).
+               05 AUD-A-CATEGORIA        PIC X.
+               05 AUD-A-RAZAOSOCIAL      PIC X(60).
+           03 AUD-DEPOIS.
+               05 AUD-D-SALDO            PIC S9(8)V9(3)
+                                          SIGN IS LEADING SEPARATE.
+               05 AUD-D-NOME             PIC X(60).
+               05 AUD-D-DIRECAO          PIC X(80).
+               05 AUD-D-CEP              PIC X(10).
+               05 AUD-D-CATEGORIA        PIC X.
+               05 AUD-D-RAZAOSOCIAL      PIC X(60).
