@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Layout do registro de clientes (FD CLIENTES / 01 REG-CLIENTES).
+      * Compartilhado por todos os programas que abrem clientes.dat,
+      * para que nao fiquem copias divergentes do mesmo layout.
+      ******************************************************************
+       01  REG-CLIENTES.
+           03 ID_CLIENTE.
+               05 CLI_ID                 PIC 9(8).
+           03 CLI_SALDO                  PIC S9(8)V9(3).
+           03 CLI_NOME                   PIC X(60).
+           03 CLI_DIRECAO                PIC X(80).
+           03 CLI_CEP                    PIC X(10).
+           03 CLI_CATEGORIA              PIC X.
+               88 CATEGORIA-EMPRESA         VALUE "E".
+           03 CLI_ALT_BUSCA.
+               05 CLI_CATEGORIA_BUSCA    PIC X.
+               05 CLI_NOME_BUSCA         PIC X(60).
+           03 CLI_RAZAOSOCIAL            PIC X(60).
+           03 FILLER                     PIC X(240).
