@@ -0,0 +1,25 @@
+      ******************************************************************
+      * Tabela de faixas de CEP (2 primeiros digitos) para UF/cidade,
+      * usada para conferir o CEP informado pelo cliente.
+      ******************************************************************
+       01  TABELA-CEP.
+           05 FILLER PIC X(14) VALUE "01SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "02SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "03SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "04SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "05SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "08SPSAO PAULO ".
+           05 FILLER PIC X(14) VALUE "20RJRIO DE JAN".
+           05 FILLER PIC X(14) VALUE "22RJRIO DE JAN".
+           05 FILLER PIC X(14) VALUE "30MGBELO HORIZ".
+           05 FILLER PIC X(14) VALUE "40BASALVADOR  ".
+           05 FILLER PIC X(14) VALUE "50PERECIFE    ".
+           05 FILLER PIC X(14) VALUE "60CEFORTALEZA ".
+           05 FILLER PIC X(14) VALUE "70DFBRASILIA  ".
+           05 FILLER PIC X(14) VALUE "80PRCURITIBA  ".
+           05 FILLER PIC X(14) VALUE "90RSPORTO ALEG".
+       01  TABELA-CEP-RED REDEFINES TABELA-CEP.
+           05 CEP-TAB-ITEM OCCURS 15 TIMES INDEXED BY CEP-IDX.
+               10 CEP-TAB-PREFIXO       PIC X(2).
+               10 CEP-TAB-UF            PIC X(2).
+               10 CEP-TAB-CIDADE        PIC X(10).
