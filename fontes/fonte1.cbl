@@ -19,30 +19,66 @@
                   ALTERNATE KEY CLI_NOME WITH DUPLICATES
                   ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
                   STATUS ST-FILE.
+
+           SELECT OPTIONAL ENTRADA ASSIGN TO "./entrada.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-ENTRADA.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "./auditoria.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-AUDITORIA.
        DATA DIVISION.
        FILE SECTION.
 
        FD CLIENTES.
 
-       01  REG-CLIENTES.
-           03 ID_CLIENTE.
-               05 CLI_ID                 PIC 9(8).
-           03 CLI_SALDO                  PIC S9(8)V9(3).
-           03 CLI_NOME                   PIC X(60).
-           03 CLI_DIRECAO                PIC X(80).
-           03 CLI_CEP                    PIC X(10).
-           03 CLI_CATEGORIA              PIC X.
-           03 CLI_ALT_BUSCA.
-               05 CLI_CATEGORIA_BUSCA    PIC X.
-               05 CLI_NOME_BUSCA         PIC X(60).
-           03 CLI_RAZAOSOCIAL            PIC X(60).
-           03 FILLER                     PIC X(240).
+           COPY REGCLI.
+
+      * ARQUIVO DE ENTRADA COM O LOTE DE NOVOS CLIENTES DO DIA
+       FD ENTRADA.
+
+       01  REG-ENTRADA.
+           03 ENT_SALDO                  PIC S9(8)V9(3).
+           03 ENT_NOME                   PIC X(60).
+           03 ENT_DIRECAO                PIC X(80).
+           03 ENT_CEP                    PIC X(10).
+           03 ENT_CATEGORIA              PIC X.
+           03 ENT_RAZAOSOCIAL            PIC X(60).
+
+      * TRILHA DE AUDITORIA DAS GRAVACOES EM CLIENTES
+       FD AUDITORIA.
+
+           COPY REGAUD.
+
        WORKING-STORAGE SECTION.
-       01  ST-FILE PIC XX.
+       01  ST-FILE      PIC XX.
+       01  ST-ENTRADA   PIC XX.
+       01  ST-AUDITORIA PIC XX.
+       01  FIM-ENTRADA PIC X          VALUE "N".
+           88 NAO-HA-MAIS-ENTRADA        VALUE "S".
+       01  REGISTRO-OK PIC X          VALUE "S".
+           88 REGISTRO-VALIDO           VALUE "S".
+       01  PROXIMO-ID  PIC 9(8)       VALUE 0.
+       01  TENTATIVAS  PIC 9(2)       VALUE 0.
+       01  CEP-OK      PIC X          VALUE "S".
+           88 CEP-VALIDO                 VALUE "S".
+       01  CEP-ACHADO  PIC X          VALUE "N".
+           88 CEP-ENCONTRADO             VALUE "S".
+       01  ID-ESGOTADO PIC X          VALUE "N".
+           88 IDS-ESGOTADOS              VALUE "S".
+
+           COPY TABCEP.
+
        PROCEDURE DIVISION.
        INICIO-PROGRAMA.
             PERFORM ABRO-ARQUIVO.
-            PERFORM GRAVA-DADO THRU F-GRAVA-DADO.
+            PERFORM ABRE-ENTRADA.
+            PERFORM ABRE-AUDITORIA.
+            PERFORM LE-ENTRADA.
+            PERFORM CARREGA-CLIENTE THRU F-CARREGA-CLIENTE
+                UNTIL NAO-HA-MAIS-ENTRADA.
+            PERFORM FECHA-ENTRADA.
+            PERFORM FECHA-AUDITORIA.
             PERFORM FECHA-ARQUIVO.
             STOP RUN.
        ABRO-ARQUIVO.
@@ -51,20 +87,159 @@
                DISPLAY "ERROR ABRINDO O ARQUIVO".
        FECHA-ARQUIVO.
            CLOSE CLIENTES.
+       ABRE-ENTRADA.
+           OPEN INPUT ENTRADA.
+           IF ST-ENTRADA > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO DE ENTRADA".
+       FECHA-ENTRADA.
+           CLOSE ENTRADA.
+       ABRE-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           IF ST-AUDITORIA > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO DE AUDITORIA".
+       FECHA-AUDITORIA.
+           CLOSE AUDITORIA.
+       LE-ENTRADA.
+           READ ENTRADA
+               AT END MOVE "S" TO FIM-ENTRADA
+           END-READ.
+
+       CARREGA-CLIENTE.
+           MOVE 0 TO TENTATIVAS.
+           PERFORM GRAVA-DADO THRU F-GRAVA-DADO.
+           PERFORM LE-ENTRADA.
+       F-CARREGA-CLIENTE.
+           EXIT.
+
        GRAVA-DADO.
+           PERFORM DESCOBRE-PROXIMO-ID.
            INITIALIZE REG-CLIENTES.
-           MOVE 1  TO CLI_ID.
-           MOVE 100  TO CLI_SALDO.
-           MOVE "MARCELO" TO CLI_NOME.
-           MOVE "SUL" TO CLI_DIRECAO.
+           MOVE PROXIMO-ID      TO CLI_ID.
+           MOVE ENT_SALDO       TO CLI_SALDO.
+           MOVE ENT_NOME        TO CLI_NOME.
+           MOVE ENT_DIRECAO     TO CLI_DIRECAO.
+           MOVE ENT_CEP         TO CLI_CEP.
+           MOVE ENT_CATEGORIA   TO CLI_CATEGORIA.
+           MOVE ENT_RAZAOSOCIAL TO CLI_RAZAOSOCIAL.
+           MOVE CLI_CATEGORIA   TO CLI_CATEGORIA_BUSCA.
+           MOVE CLI_NOME        TO CLI_NOME_BUSCA.
 
        GRAVA-REGISTRO.
-           WRITE REG-CLIENTES.
-           IF ST-FILE = "99" GO TO GRAVA-DADO.
-           IF ST-FILE > "07"
-               DISPLAY "ERROR GRAVANDO O ARQUIVO".
+           MOVE "S" TO REGISTRO-OK.
+           PERFORM VALIDA-EMPRESA.
+           PERFORM VALIDA-CEP.
+           PERFORM VALIDA-ID-DISPONIVEL.
+           IF REGISTRO-VALIDO
+               ADD 1 TO TENTATIVAS
+               WRITE REG-CLIENTES
+               IF ST-FILE = "99"
+                   IF TENTATIVAS < 10
+                       ADD 1 TO PROXIMO-ID
+                       MOVE PROXIMO-ID TO CLI_ID
+                       GO TO GRAVA-REGISTRO
+                   ELSE
+                       DISPLAY "ERROR: CHAVE DUPLICADA APOS VARIAS "
+                               "TENTATIVAS, CLIENTE " CLI_NOME
+                               " NAO GRAVADO"
+                   END-IF
+               END-IF
+               IF ST-FILE = "00"
+                   PERFORM GRAVA-AUDITORIA
+               END-IF
+               IF ST-FILE > "07" AND ST-FILE NOT = "99"
+                   DISPLAY "ERROR GRAVANDO O ARQUIVO"
+               END-IF
+           END-IF.
 
        F-GRAVA-DADO.
            EXIT.
 
+      * REGISTRA NO ARQUIVO DE AUDITORIA A INCLUSAO DO CLIENTE
+       GRAVA-AUDITORIA.
+           INITIALIZE REG-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE "INCLUSAO" TO AUD-OPERACAO.
+           MOVE CLI_ID TO AUD-CLI-ID.
+           MOVE CLI_SALDO TO AUD-D-SALDO.
+           MOVE CLI_NOME TO AUD-D-NOME.
+           MOVE CLI_DIRECAO TO AUD-D-DIRECAO.
+           MOVE CLI_CEP TO AUD-D-CEP.
+           MOVE CLI_CATEGORIA TO AUD-D-CATEGORIA.
+           MOVE CLI_RAZAOSOCIAL TO AUD-D-RAZAOSOCIAL.
+           WRITE REG-AUDITORIA.
+
+      * POSICIONA NO MAIOR CLI_ID JA GRAVADO E CALCULA O PROXIMO.
+      * SO E CHAMADA ANTES DE QUALQUER CAMPO DO NOVO REGISTRO SER
+      * MOVIDO PARA REG-CLIENTES, POIS O READ ABAIXO REESCREVE TODA
+      * A AREA DO REGISTRO (NAO SO ID_CLIENTE).
+       DESCOBRE-PROXIMO-ID.
+           MOVE 1 TO PROXIMO-ID.
+           MOVE 99999999 TO CLI_ID.
+           START CLIENTES KEY IS LESS THAN OR EQUAL ID_CLIENTE
+               INVALID KEY MOVE "10" TO ST-FILE
+           END-START.
+           IF ST-FILE = "00"
+               READ CLIENTES NEXT RECORD
+                   AT END MOVE "10" TO ST-FILE
+               END-READ
+               IF ST-FILE = "00"
+                   IF CLI_ID = 99999999
+                       MOVE "S" TO ID-ESGOTADO
+                   ELSE
+                       COMPUTE PROXIMO-ID = CLI_ID + 1
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDA-ID-DISPONIVEL.
+           IF IDS-ESGOTADOS
+               DISPLAY "ERROR: LIMITE DE CLI_ID (99999999) ATINGIDO, "
+                       "CLIENTE " CLI_NOME " NAO GRAVADO"
+               MOVE "N" TO REGISTRO-OK
+           END-IF.
+
+       VALIDA-EMPRESA.
+           IF CATEGORIA-EMPRESA
+               IF CLI_RAZAOSOCIAL = SPACES
+                   DISPLAY "ERROR: CLIENTE EMPRESA SEM RAZAO SOCIAL, "
+                           "REGISTRO REJEITADO"
+                   MOVE "N" TO REGISTRO-OK
+               END-IF
+           END-IF.
+
+      * CONFERE O FORMATO DO CEP (NNNNN-NNN) E, SE POSSIVEL, A UF/
+      * CIDADE CORRESPONDENTE NA TABELA DE CEPS
+       VALIDA-CEP.
+           MOVE "S" TO CEP-OK.
+           IF CLI_CEP(1:5) NOT NUMERIC
+              OR CLI_CEP(6:1) NOT = "-"
+              OR CLI_CEP(7:3) NOT NUMERIC
+               MOVE "N" TO CEP-OK
+           END-IF.
+           IF CEP-VALIDO
+               PERFORM BUSCA-CEP-TABELA
+               IF NOT CEP-ENCONTRADO
+                   DISPLAY "AVISO: CEP " CLI_CEP
+                           " NAO ENCONTRADO NA TABELA DE CEPS"
+               END-IF
+           ELSE
+               DISPLAY "ERROR: CEP INVALIDO, REGISTRO REJEITADO: "
+                       CLI_CEP
+               MOVE "N" TO REGISTRO-OK
+           END-IF.
+
+       BUSCA-CEP-TABELA.
+           MOVE "N" TO CEP-ACHADO.
+           SET CEP-IDX TO 1.
+           SEARCH CEP-TAB-ITEM
+               AT END
+                   CONTINUE
+               WHEN CEP-TAB-PREFIXO (CEP-IDX) = CLI_CEP(1:2)
+                   MOVE "S" TO CEP-ACHADO
+           END-SEARCH.
+
        END PROGRAM INICIO.
