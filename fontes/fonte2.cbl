@@ -24,19 +24,8 @@
 
        FD CLIENTES.
 
-       01  REG-CLIENTES.
-           03 ID_CLIENTE.
-               05 CLI_ID                 PIC 9(8).
-           03 CLI_SALDO                  PIC S9(8)V9(3).
-           03 CLI_NOME                   PIC X(60).
-           03 CLI_DIRECAO                PIC X(80).
-           03 CLI_CEP                    PIC X(10).
-           03 CLI_CATEGORIA              PIC X.
-           03 CLI_ALT_BUSCA.
-               05 CLI_CATEGORIA_BUSCA    PIC X.
-               05 CLI_NOME_BUSCA         PIC X(60).
-           03 CLI_RAZAOSOCIAL            PIC X(60).
-           03 FILLER                     PIC X(240).
+           COPY REGCLI.
+
        WORKING-STORAGE SECTION.
        01  ST-FILE  PIC XX.
        01  X        PIC X.
@@ -45,6 +34,9 @@
        01  SALDO-Z  PIC Z(7)9,99.
        01  SALDO-ZZ PIC ------9,99.
 
+       01  FIM-CLIENTES PIC X        VALUE "N".
+           88 NAO-HA-MAIS-CLIENTES      VALUE "S".
+
        PROCEDURE DIVISION.
        INICIO-PROGRAMA.
             PERFORM ABRO-ARQUIVO.
@@ -75,23 +67,33 @@
 
        LER-DADOS.
            INITIALIZE REG-CLIENTES.
-           START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE.
-           READ CLIENTES NEXT RECORD.
-           IF ST-FILE = "99" GO TO LER-DADOS.
-           IF ST-FILE > "07"
+           MOVE LOW-VALUES TO ID_CLIENTE.
+           START CLIENTES KEY IS NOT LESS THAN ID_CLIENTE
+               INVALID KEY MOVE "S" TO FIM-CLIENTES
+           END-START.
+           IF ST-FILE > "07" AND ST-FILE NOT = "23"
                DISPLAY "ERROR LENDO O ARQUIVO".
-       MOSTRA-DADOS.
-           MOVE -15,58 TO SALDO-ZZ.
-           DISPLAY "ID:" LINE 10 COL 5.
-           DISPLAY "SALDO:" LINE 11 COL 5.
-           DISPLAY "NOME:" LINE 12 COL 5.
-           DISPLAY "DIRECAO:" LINE 13 COL 5.
-
-           DISPLAY CLI_ID LINE 10 COL 30.
-           DISPLAY SALDO-ZZ LINE 11 COL 30.
-           DISPLAY CLI_NOME LINE 12 COL 30.
-           DISPLAY CLI_DIRECAO LINE 13 COL 30.
-           ACCEPT X LINE 14 COL 70.
+           IF NOT NAO-HA-MAIS-CLIENTES
+               PERFORM LE-PROXIMO-CLIENTE
+           END-IF.
+           DISPLAY "ID       SALDO         NOME"
+                   "                                  DIRECAO".
+           PERFORM MOSTRA-DADOS THRU F-MOSTRA-DADOS
+               UNTIL NAO-HA-MAIS-CLIENTES.
        F-LER-DADOS.
            EXIT.
+
+       LE-PROXIMO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIM-CLIENTES
+           END-READ.
+
+       MOSTRA-DADOS.
+           MOVE CLI_SALDO TO SALDO-ZZ.
+           DISPLAY CLI_ID SPACE SALDO-ZZ SPACE CLI_NOME SPACE
+                   CLI_DIRECAO.
+           PERFORM LE-PROXIMO-CLIENTE.
+       F-MOSTRA-DADOS.
+           EXIT.
+
        END PROGRAM INICIO.
