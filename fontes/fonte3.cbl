@@ -0,0 +1,90 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Busca de clientes por categoria, ordenados por nome,
+      *          posicionando em CLI_ALT_BUSCA.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BUSCA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOME WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+                  STATUS ST-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES.
+
+           COPY REGCLI.
+
+       WORKING-STORAGE SECTION.
+       01  ST-FILE       PIC XX.
+       01  X             PIC X.
+       01  SALDO-ZZ      PIC ------9,99.
+       01  CATEGORIA-PESQUISA  PIC X.
+       01  FIM-BUSCA     PIC X        VALUE "N".
+           88 NAO-HA-MAIS-BUSCA           VALUE "S".
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+            PERFORM ABRO-ARQUIVO.
+            PERFORM PEDE-CATEGORIA.
+            PERFORM BUSCA-CATEGORIA THRU F-BUSCA-CATEGORIA.
+            PERFORM FECHA-ARQUIVO.
+            STOP RUN.
+       ABRO-ARQUIVO.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO".
+       FECHA-ARQUIVO.
+           CLOSE CLIENTES.
+
+       PEDE-CATEGORIA.
+           DISPLAY "CATEGORIA:" LINE 5 COL 5.
+           ACCEPT CATEGORIA-PESQUISA LINE 5 COL 30.
+
+       BUSCA-CATEGORIA.
+           MOVE CATEGORIA-PESQUISA TO CLI_CATEGORIA_BUSCA.
+           MOVE LOW-VALUES TO CLI_NOME_BUSCA.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_BUSCA
+               INVALID KEY MOVE "S" TO FIM-BUSCA
+           END-START.
+           IF NOT NAO-HA-MAIS-BUSCA
+               PERFORM LE-PROXIMO-DA-CATEGORIA
+           END-IF.
+           DISPLAY "ID       SALDO         NOME"
+                   "                                  DIRECAO".
+           PERFORM MOSTRA-ACHADO THRU F-MOSTRA-ACHADO
+               UNTIL NAO-HA-MAIS-BUSCA.
+       F-BUSCA-CATEGORIA.
+           EXIT.
+
+       LE-PROXIMO-DA-CATEGORIA.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIM-BUSCA
+           END-READ.
+           IF NOT NAO-HA-MAIS-BUSCA
+               IF CLI_CATEGORIA_BUSCA NOT = CATEGORIA-PESQUISA
+                   MOVE "S" TO FIM-BUSCA
+               END-IF
+           END-IF.
+
+       MOSTRA-ACHADO.
+           MOVE CLI_SALDO TO SALDO-ZZ.
+           DISPLAY CLI_ID SPACE SALDO-ZZ SPACE CLI_NOME SPACE
+                   CLI_DIRECAO.
+           PERFORM LE-PROXIMO-DA-CATEGORIA.
+       F-MOSTRA-ACHADO.
+           EXIT.
+
+       END PROGRAM BUSCA.
