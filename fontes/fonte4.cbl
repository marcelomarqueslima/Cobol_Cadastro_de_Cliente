@@ -0,0 +1,99 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Relatorio de saldos por categoria, com quebra de
+      *          controle e total geral, lendo CLIENTES pela ordem
+      *          de CLI_ALT_BUSCA (categoria + nome).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SALDOS.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOME WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+                  STATUS ST-FILE.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES.
+
+           COPY REGCLI.
+
+       WORKING-STORAGE SECTION.
+       01  ST-FILE          PIC XX.
+       01  SALDO-ZZ         PIC -------9,99.
+       01  FIM-CLIENTES     PIC X        VALUE "N".
+           88 NAO-HA-MAIS-CLIENTES         VALUE "S".
+       01  PRIMEIRO-REGISTRO PIC X       VALUE "S".
+           88 E-PRIMEIRO-REGISTRO          VALUE "S".
+       01  CATEGORIA-ANTERIOR PIC X      VALUE SPACES.
+       01  TOTAL-CATEGORIA  PIC S9(8)V9(3) VALUE 0.
+       01  TOTAL-GERAL      PIC S9(8)V9(3) VALUE 0.
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+            PERFORM ABRO-ARQUIVO.
+            PERFORM RELATORIO-SALDOS THRU F-RELATORIO-SALDOS.
+            PERFORM FECHA-ARQUIVO.
+            STOP RUN.
+       ABRO-ARQUIVO.
+           OPEN INPUT CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO".
+       FECHA-ARQUIVO.
+           CLOSE CLIENTES.
+
+       RELATORIO-SALDOS.
+           MOVE LOW-VALUES TO CLI_ALT_BUSCA.
+           START CLIENTES KEY IS NOT LESS THAN CLI_ALT_BUSCA
+               INVALID KEY MOVE "S" TO FIM-CLIENTES
+           END-START.
+           IF NOT NAO-HA-MAIS-CLIENTES
+               PERFORM LE-PROXIMO-CLIENTE
+           END-IF.
+           DISPLAY "RELATORIO DE SALDOS POR CATEGORIA".
+           PERFORM ACUMULA-CLIENTE THRU F-ACUMULA-CLIENTE
+               UNTIL NAO-HA-MAIS-CLIENTES.
+           IF NOT E-PRIMEIRO-REGISTRO
+               PERFORM IMPRIME-SUBTOTAL
+           END-IF.
+           MOVE TOTAL-GERAL TO SALDO-ZZ.
+           DISPLAY "TOTAL GERAL ................. " SALDO-ZZ.
+       F-RELATORIO-SALDOS.
+           EXIT.
+
+       LE-PROXIMO-CLIENTE.
+           READ CLIENTES NEXT RECORD
+               AT END MOVE "S" TO FIM-CLIENTES
+           END-READ.
+
+       ACUMULA-CLIENTE.
+           IF E-PRIMEIRO-REGISTRO
+               MOVE "N" TO PRIMEIRO-REGISTRO
+               MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+           END-IF.
+           IF CLI_CATEGORIA NOT = CATEGORIA-ANTERIOR
+               PERFORM IMPRIME-SUBTOTAL
+               MOVE CLI_CATEGORIA TO CATEGORIA-ANTERIOR
+           END-IF.
+           ADD CLI_SALDO TO TOTAL-CATEGORIA.
+           ADD CLI_SALDO TO TOTAL-GERAL.
+           PERFORM LE-PROXIMO-CLIENTE.
+       F-ACUMULA-CLIENTE.
+           EXIT.
+
+       IMPRIME-SUBTOTAL.
+           MOVE TOTAL-CATEGORIA TO SALDO-ZZ.
+           DISPLAY "CATEGORIA " CATEGORIA-ANTERIOR " ... " SALDO-ZZ.
+           MOVE 0 TO TOTAL-CATEGORIA.
+
+       END PROGRAM SALDOS.
