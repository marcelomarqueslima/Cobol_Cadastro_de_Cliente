@@ -0,0 +1,224 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Manutencao de CLIENTES (alteracao e exclusao), por
+      *          ID_CLIENTE, com menu ACCEPT/DISPLAY.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANUTEN.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL CLIENTES ASSIGN TO "./clientes.dat"
+                  ORGANIZATION INDEXED
+                  ACCESS MODE DYNAMIC
+                  RECORD KEY IS ID_CLIENTE
+                  ALTERNATE KEY CLI_NOME WITH DUPLICATES
+                  ALTERNATE KEY CLI_ALT_BUSCA WITH DUPLICATES
+                  STATUS ST-FILE.
+
+           SELECT OPTIONAL AUDITORIA ASSIGN TO "./auditoria.dat"
+                  ORGANIZATION LINE SEQUENTIAL
+                  STATUS ST-AUDITORIA.
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD CLIENTES.
+
+           COPY REGCLI.
+
+      * TRILHA DE AUDITORIA DAS ALTERACOES/EXCLUSOES EM CLIENTES
+       FD AUDITORIA.
+
+           COPY REGAUD.
+
+       WORKING-STORAGE SECTION.
+       01  ST-FILE            PIC XX.
+       01  ST-AUDITORIA       PIC XX.
+       01  SALDO-ZZ           PIC ------9,99.
+       01  ID-DIGITADO        PIC 9(8)    VALUE 0.
+       01  ENCERRAR           PIC X       VALUE "N".
+           88 ENCERRAR-MANUTENCAO           VALUE "S".
+       01  OPCAO              PIC X.
+       01  NOVA-DIRECAO       PIC X(80).
+       01  NOVO-CEP           PIC X(10).
+       01  NOVO-SALDO         PIC S9(8)V9(3).
+       01  OPERACAO-AUDITORIA PIC X(9).
+       01  ANTES-SALDO        PIC S9(8)V9(3).
+       01  ANTES-NOME         PIC X(60).
+       01  ANTES-DIRECAO      PIC X(80).
+       01  ANTES-CEP          PIC X(10).
+       01  ANTES-CATEGORIA    PIC X.
+       01  ANTES-RAZAOSOCIAL  PIC X(60).
+       01  REGISTRO-OK        PIC X       VALUE "S".
+           88 REGISTRO-VALIDO               VALUE "S".
+       01  CEP-OK             PIC X       VALUE "S".
+           88 CEP-VALIDO                     VALUE "S".
+       01  CEP-ACHADO         PIC X       VALUE "N".
+           88 CEP-ENCONTRADO                 VALUE "S".
+
+           COPY TABCEP.
+
+       PROCEDURE DIVISION.
+       INICIO-PROGRAMA.
+            PERFORM ABRO-ARQUIVO.
+            PERFORM ABRE-AUDITORIA.
+            PERFORM PEDE-ID.
+            PERFORM PROCESSA-CLIENTE THRU F-PROCESSA-CLIENTE
+                UNTIL ENCERRAR-MANUTENCAO.
+            PERFORM FECHA-AUDITORIA.
+            PERFORM FECHA-ARQUIVO.
+            STOP RUN.
+       ABRO-ARQUIVO.
+           OPEN I-O CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO".
+       FECHA-ARQUIVO.
+           CLOSE CLIENTES.
+       ABRE-AUDITORIA.
+           OPEN EXTEND AUDITORIA.
+           IF ST-AUDITORIA = "35"
+               OPEN OUTPUT AUDITORIA
+           END-IF.
+           IF ST-AUDITORIA > "07"
+               DISPLAY "ERROR ABRINDO O ARQUIVO DE AUDITORIA".
+       FECHA-AUDITORIA.
+           CLOSE AUDITORIA.
+
+       PEDE-ID.
+           DISPLAY "ID DO CLIENTE (0 PARA SAIR):" LINE 5 COL 5.
+           ACCEPT ID-DIGITADO LINE 5 COL 40.
+           IF ID-DIGITADO = 0
+               MOVE "S" TO ENCERRAR
+           END-IF.
+
+       PROCESSA-CLIENTE.
+           MOVE ID-DIGITADO TO CLI_ID.
+           READ CLIENTES
+               INVALID KEY DISPLAY "CLIENTE NAO ENCONTRADO"
+           END-READ.
+           IF ST-FILE = "00"
+               MOVE CLI_SALDO       TO ANTES-SALDO
+               MOVE CLI_NOME        TO ANTES-NOME
+               MOVE CLI_DIRECAO     TO ANTES-DIRECAO
+               MOVE CLI_CEP         TO ANTES-CEP
+               MOVE CLI_CATEGORIA   TO ANTES-CATEGORIA
+               MOVE CLI_RAZAOSOCIAL TO ANTES-RAZAOSOCIAL
+               PERFORM MOSTRA-CLIENTE
+               PERFORM PEDE-OPCAO
+               EVALUATE OPCAO
+                   WHEN "1" PERFORM ALTERA-CLIENTE
+                   WHEN "2" PERFORM EXCLUI-CLIENTE
+                   WHEN OTHER
+                       DISPLAY "OPERACAO CANCELADA"
+               END-EVALUATE
+           END-IF.
+           PERFORM PEDE-ID.
+       F-PROCESSA-CLIENTE.
+           EXIT.
+
+       MOSTRA-CLIENTE.
+           MOVE CLI_SALDO TO SALDO-ZZ.
+           DISPLAY "NOME:" LINE 7 COL 5.
+           DISPLAY "SALDO:" LINE 8 COL 5.
+           DISPLAY "DIRECAO:" LINE 9 COL 5.
+           DISPLAY "CEP:" LINE 10 COL 5.
+           DISPLAY CLI_NOME LINE 7 COL 20.
+           DISPLAY SALDO-ZZ LINE 8 COL 20.
+           DISPLAY CLI_DIRECAO LINE 9 COL 20.
+           DISPLAY CLI_CEP LINE 10 COL 20.
+
+       PEDE-OPCAO.
+           DISPLAY "1-ALTERAR  2-EXCLUIR  3-CANCELAR:" LINE 12 COL 5.
+           ACCEPT OPCAO LINE 12 COL 45.
+
+       ALTERA-CLIENTE.
+           DISPLAY "NOVA DIRECAO:" LINE 14 COL 5.
+           ACCEPT NOVA-DIRECAO LINE 14 COL 25.
+           DISPLAY "NOVO CEP:" LINE 15 COL 5.
+           ACCEPT NOVO-CEP LINE 15 COL 25.
+           DISPLAY "NOVO SALDO:" LINE 16 COL 5.
+           ACCEPT NOVO-SALDO LINE 16 COL 25.
+           MOVE NOVA-DIRECAO TO CLI_DIRECAO.
+           MOVE NOVO-CEP TO CLI_CEP.
+           MOVE NOVO-SALDO TO CLI_SALDO.
+           MOVE "S" TO REGISTRO-OK.
+           PERFORM VALIDA-CEP.
+           IF REGISTRO-VALIDO
+               REWRITE REG-CLIENTES
+               IF ST-FILE > "07"
+                   DISPLAY "ERROR ALTERANDO O REGISTRO"
+               ELSE
+                   MOVE "ALTERACAO" TO OPERACAO-AUDITORIA
+                   PERFORM GRAVA-AUDITORIA
+               END-IF
+           END-IF.
+
+       EXCLUI-CLIENTE.
+           DELETE CLIENTES.
+           IF ST-FILE > "07"
+               DISPLAY "ERROR EXCLUINDO O REGISTRO"
+           ELSE
+               MOVE "EXCLUSAO" TO OPERACAO-AUDITORIA
+               PERFORM GRAVA-AUDITORIA
+           END-IF.
+
+      * REGISTRA A ALTERACAO OU EXCLUSAO NO ARQUIVO DE AUDITORIA
+       GRAVA-AUDITORIA.
+           INITIALIZE REG-AUDITORIA.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+           MOVE OPERACAO-AUDITORIA TO AUD-OPERACAO.
+           MOVE ID-DIGITADO TO AUD-CLI-ID.
+           MOVE ANTES-SALDO TO AUD-A-SALDO.
+           MOVE ANTES-NOME TO AUD-A-NOME.
+           MOVE ANTES-DIRECAO TO AUD-A-DIRECAO.
+           MOVE ANTES-CEP TO AUD-A-CEP.
+           MOVE ANTES-CATEGORIA TO AUD-A-CATEGORIA.
+           MOVE ANTES-RAZAOSOCIAL TO AUD-A-RAZAOSOCIAL.
+           IF OPERACAO-AUDITORIA = "ALTERACAO"
+               MOVE CLI_SALDO TO AUD-D-SALDO
+               MOVE CLI_NOME TO AUD-D-NOME
+               MOVE CLI_DIRECAO TO AUD-D-DIRECAO
+               MOVE CLI_CEP TO AUD-D-CEP
+               MOVE CLI_CATEGORIA TO AUD-D-CATEGORIA
+               MOVE CLI_RAZAOSOCIAL TO AUD-D-RAZAOSOCIAL
+           END-IF.
+           WRITE REG-AUDITORIA.
+
+      * CONFERE O FORMATO DO CEP (NNNNN-NNN) E, SE POSSIVEL, A UF/
+      * CIDADE CORRESPONDENTE NA TABELA DE CEPS
+       VALIDA-CEP.
+           MOVE "S" TO CEP-OK.
+           IF CLI_CEP(1:5) NOT NUMERIC
+              OR CLI_CEP(6:1) NOT = "-"
+              OR CLI_CEP(7:3) NOT NUMERIC
+               MOVE "N" TO CEP-OK
+           END-IF.
+           IF CEP-VALIDO
+               PERFORM BUSCA-CEP-TABELA
+               IF NOT CEP-ENCONTRADO
+                   DISPLAY "AVISO: CEP " CLI_CEP
+                           " NAO ENCONTRADO NA TABELA DE CEPS"
+               END-IF
+           ELSE
+               DISPLAY "ERROR: CEP INVALIDO, ALTERACAO REJEITADA: "
+                       CLI_CEP
+               MOVE "N" TO REGISTRO-OK
+           END-IF.
+
+       BUSCA-CEP-TABELA.
+           MOVE "N" TO CEP-ACHADO.
+           SET CEP-IDX TO 1.
+           SEARCH CEP-TAB-ITEM
+               AT END
+                   CONTINUE
+               WHEN CEP-TAB-PREFIXO (CEP-IDX) = CLI_CEP(1:2)
+                   MOVE "S" TO CEP-ACHADO
+           END-SEARCH.
+
+       END PROGRAM MANUTEN.
